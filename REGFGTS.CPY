@@ -0,0 +1,11 @@
+      *****************************************************************         
+      * REGFGTS.CPY                                                   *         
+      * LAYOUT DO REGISTRO DE DEPOSITO MENSAL DE FGTS                 *         
+      * (FGTS-MENSAL.DAT)                                             *         
+      *****************************************************************         
+       01  REG-FGTS-MENSAL.                                                     
+           05  FGTS-DATA               PIC 9(8).                                
+           05  FGTS-ID                 PIC 9(6).                                
+           05  FGTS-NOME               PIC X(30).                               
+           05  FGTS-SALARIO-BRUTO      PIC 9(6)V99.                             
+           05  FGTS-VALOR              PIC 9(6)V99.                             
