@@ -0,0 +1,13 @@
+      *****************************************************************         
+      * REGFOLHA.CPY                                                  *         
+      * LAYOUT DO REGISTRO DE SAIDA - FOLHA-PAGAMENTO.DAT              *        
+      *****************************************************************         
+       01  REG-FOLHA-PAGAMENTO.                                                 
+           05  FOLHA-ID                PIC 9(6).                                
+           05  FOLHA-NOME              PIC X(30).                               
+           05  FOLHA-SALARIO-BRUTO     PIC 9(6)V99.                             
+           05  FOLHA-INSS              PIC 9(6)V99.                             
+           05  FOLHA-IR                PIC 9(6)V99.                             
+           05  FOLHA-FGTS              PIC 9(6)V99.                             
+           05  FOLHA-PENSAO            PIC 9(6)V99.                             
+           05  FOLHA-SALARIO-LIQUIDO   PIC 9(6)V99.                             
