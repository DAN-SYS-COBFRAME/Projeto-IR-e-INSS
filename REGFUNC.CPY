@@ -0,0 +1,10 @@
+      *****************************************************************         
+      * REGFUNC.CPY                                                   *         
+      * LAYOUT DO REGISTRO DE ENTRADA - FUNCIONARIOS.DAT               *        
+      *****************************************************************         
+       01  REG-FUNCIONARIO.                                                     
+           05  FUNC-ID                 PIC 9(6).                                
+           05  FUNC-NOME               PIC X(30).                               
+           05  FUNC-SALARIO-BRUTO      PIC 9(6)V99.                             
+           05  FUNC-DEPENDENTES        PIC 9(2).                                
+           05  FUNC-PENSAO-ALIM        PIC 9(6)V99.                             
