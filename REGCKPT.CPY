@@ -0,0 +1,19 @@
+      *****************************************************************         
+      * REGCKPT.CPY                                                   *         
+      * LAYOUT DO PONTO DE CONTROLE DO LOTE - CHECKPOINT-LOTE.DAT     *         
+      * GUARDA O NUMERO SEQUENCIAL DO ULTIMO REGISTRO DE               *        
+      * FUNCIONARIOS.DAT PROCESSADO COM SUCESSO, JUNTO COM OS TOTAIS   *        
+      * ACUMULADOS ATE ALI, PARA QUE UMA RETOMADA CONTINUE OS TOTAIS   *        
+      * DO LOTE INTERROMPIDO EM VEZ DE REINICIA-LOS DO ZERO. ZERO EM   *        
+      * CKPT-SEQ SIGNIFICA QUE NAO HA LOTE INTERROMPIDO PENDENTE.      *        
+      * CKPT-MES-CONCLUIDO GUARDA O ANO/MES (AAAAMM) DO ULTIMO LOTE     *       
+      * QUE CHEGOU AO FIM DO ARQUIVO COM SUCESSO, PARA QUE UM LOTE      *       
+      * NOVO (NAO RETOMADO) PARA O MESMO MES SEJA RECUSADO EM VEZ DE    *       
+      * DUPLICAR OS LANCAMENTOS DE FGTS-MENSAL.DAT E HIST-CALCULOS.DAT. *       
+      *****************************************************************         
+       01  REG-CHECKPOINT-LOTE.                                                 
+           05  CKPT-SEQ                PIC 9(6).                                
+           05  CKPT-TOTAL-GRAVADOS     PIC 9(6).                                
+           05  CKPT-TOTAL-REJEITADOS   PIC 9(6).                                
+           05  CKPT-TOTAL-FGTS         PIC 9(8)V99.                             
+           05  CKPT-MES-CONCLUIDO      PIC 9(6).                                
