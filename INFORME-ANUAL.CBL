@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.                                                 
+       PROGRAM-ID.    INFORME-ANUAL.                                            
+       AUTHOR.        FAUSTO.                                                   
+      *****************************************************************         
+      * LE O HISTORICO DE CALCULOS (HIST-CALCULOS.DAT), ACUMULA O     *         
+      * SALARIO BRUTO E O IR RETIDO POR FUNCIONARIO DENTRO DO ANO     *         
+      * INFORMADO, E GRAVA O INFORME DE RENDIMENTOS ANUAL DE CADA UM  *         
+      * EM INFORME-ANUAL.DAT.                                         *         
+      *****************************************************************         
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT ARQ-HIST-CALCULOS ASSIGN TO "HIST-CALCULOS.DAT"               
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-HIST-CALCULOS.                              
+                                                                                
+           SELECT ARQ-INFORME-ANUAL ASSIGN TO "INFORME-ANUAL.DAT"               
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-INFORME-ANUAL.                              
+                                                                                
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  ARQ-HIST-CALCULOS.                                                   
+           COPY REGHIST.CPY.                                                    
+                                                                                
+       FD  ARQ-INFORME-ANUAL.                                                   
+           COPY REGINFORME.CPY.                                                 
+                                                                                
+       WORKING-STORAGE SECTION.                                                 
+       01 WS-FS-HIST-CALCULOS    PIC X(2).                                      
+       01 WS-FS-INFORME-ANUAL    PIC X(2).                                      
+       01 WS-FIM-ARQUIVO         PIC X(1) VALUE "N".                            
+           88 FIM-ARQUIVO             VALUE "S".                                
+       01 WS-ANO-REF             PIC 9(4).                                      
+       01 WS-ANO-REGISTRO        PIC 9(4).                                      
+       01 WS-TOTAL-FUNCIONARIOS  PIC 9(4) VALUE 0.                              
+       01 WS-ACHOU-FUNCIONARIO   PIC X(1).                                      
+           88 ACHOU-FUNCIONARIO       VALUE "S".                                
+      *                                                                         
+      * TABELA EM MEMORIA QUE ACUMULA OS TOTAIS ANUAIS DE CADA                  
+      * FUNCIONARIO ENCONTRADO NO HISTORICO.                                    
+      *                                                                         
+       01 WS-TAB-FUNCIONARIOS.                                                  
+           05 WS-FUNCIONARIO OCCURS 500 TIMES INDEXED BY WS-IDX.                
+               10 TAB-ID               PIC 9(6).                                
+               10 TAB-NOME             PIC X(30).                               
+               10 TAB-SALARIO-TOTAL    PIC 9(8)V99.                             
+               10 TAB-IR-TOTAL         PIC 9(8)V99.                             
+                                                                                
+       PROCEDURE DIVISION.                                                      
+       MAIN-PROCEDURE.                                                          
+           DISPLAY "DIGITE O ANO DE REFERENCIA (AAAA):".                        
+           ACCEPT WS-ANO-REF.                                                   
+           PERFORM ABRIR-ARQUIVOS.                                              
+           PERFORM UNTIL FIM-ARQUIVO                                            
+               PERFORM LER-HISTORICO                                            
+               IF NOT FIM-ARQUIVO                                               
+                   MOVE HIST-DATA(1:4) TO WS-ANO-REGISTRO                       
+                   IF WS-ANO-REGISTRO = WS-ANO-REF                              
+                       PERFORM ACUMULAR-FUNCIONARIO                             
+                   END-IF                                                       
+               END-IF                                                           
+           END-PERFORM.                                                         
+           PERFORM GRAVAR-INFORMES.                                             
+           PERFORM FECHAR-ARQUIVOS.                                             
+           DISPLAY "TOTAL DE FUNCIONARIOS NO INFORME: "                         
+               WS-TOTAL-FUNCIONARIOS.                                           
+           STOP RUN.                                                            
+      *                                                                         
+      * ABERTURA DOS ARQUIVOS DE ENTRADA E SAIDA                                
+      *                                                                         
+       ABRIR-ARQUIVOS.                                                          
+           OPEN INPUT ARQ-HIST-CALCULOS.                                        
+           IF WS-FS-HIST-CALCULOS NOT = "00"                                    
+               DISPLAY "ERRO AO ABRIR HIST-CALCULOS.DAT: "                      
+                   WS-FS-HIST-CALCULOS                                          
+               STOP RUN                                                         
+           END-IF.                                                              
+           OPEN OUTPUT ARQ-INFORME-ANUAL.                                       
+           IF WS-FS-INFORME-ANUAL NOT = "00"                                    
+               DISPLAY "ERRO AO ABRIR INFORME-ANUAL.DAT: "                      
+                   WS-FS-INFORME-ANUAL                                          
+               STOP RUN                                                         
+           END-IF.                                                              
+      *                                                                         
+      * LEITURA DE UM LANCAMENTO DO HISTORICO                                   
+      *                                                                         
+       LER-HISTORICO.                                                           
+           READ ARQ-HIST-CALCULOS                                               
+               AT END                                                           
+                   MOVE "S" TO WS-FIM-ARQUIVO                                   
+           END-READ.                                                            
+      *                                                                         
+      * PROCURA O FUNCIONARIO NA TABELA; SE JA EXISTIR, SOMA O                  
+      * LANCAMENTO AOS TOTAIS; SENAO, CRIA UMA ENTRADA NOVA. QUANDO O           
+      * LANCAMENTO TEM MATRICULA (HIST-ID, GRAVADA PELO PROCESSAMENTO           
+      * EM LOTE), A PROCURA E' FEITA POR MATRICULA, PARA NAO MISTURAR           
+      * FUNCIONARIOS DIFERENTES QUE TENHAM O MESMO NOME; LANCAMENTOS DO         
+      * PROGRAMA INTERATIVO, QUE NAO TEM MATRICULA (HIST-ID = ZERO),            
+      * CONTINUAM SENDO AGRUPADOS PELO NOME.                                    
+      *                                                                         
+       ACUMULAR-FUNCIONARIO.                                                    
+           MOVE "N" TO WS-ACHOU-FUNCIONARIO.                                    
+           SET WS-IDX TO 1.                                                     
+           IF HIST-ID = 0                                                       
+               SEARCH WS-FUNCIONARIO                                            
+                   AT END                                                       
+                       CONTINUE                                                 
+                   WHEN TAB-ID(WS-IDX) = 0                                      
+                           AND TAB-NOME(WS-IDX) = HIST-NOME                     
+                       MOVE "S" TO WS-ACHOU-FUNCIONARIO                         
+               END-SEARCH                                                       
+           ELSE                                                                 
+               SEARCH WS-FUNCIONARIO                                            
+                   AT END                                                       
+                       CONTINUE                                                 
+                   WHEN TAB-ID(WS-IDX) = HIST-ID                                
+                       MOVE "S" TO WS-ACHOU-FUNCIONARIO                         
+               END-SEARCH                                                       
+           END-IF.                                                              
+           IF ACHOU-FUNCIONARIO                                                 
+               ADD HIST-SALARIO-BRUTO TO TAB-SALARIO-TOTAL(WS-IDX)              
+               ADD HIST-IR            TO TAB-IR-TOTAL(WS-IDX)                   
+           ELSE                                                                 
+               IF WS-TOTAL-FUNCIONARIOS >= 500                                  
+                   DISPLAY "ERRO: MAIS DE 500 FUNCIONARIOS DISTINTOS "          
+                       "NO HISTORICO DO ANO " WS-ANO-REF "."                    
+                   DISPLAY "AUMENTE O TAMANHO DA TABELA EM "                    
+                       "INFORME-ANUAL.CBL E RECOMPILE."                         
+                   STOP RUN                                                     
+               END-IF                                                           
+               ADD 1 TO WS-TOTAL-FUNCIONARIOS                                   
+               SET WS-IDX TO WS-TOTAL-FUNCIONARIOS                              
+               MOVE HIST-ID             TO TAB-ID(WS-IDX)                       
+               MOVE HIST-NOME           TO TAB-NOME(WS-IDX)                     
+               MOVE HIST-SALARIO-BRUTO  TO TAB-SALARIO-TOTAL(WS-IDX)            
+               MOVE HIST-IR             TO TAB-IR-TOTAL(WS-IDX)                 
+           END-IF.                                                              
+      *                                                                         
+      * GRAVACAO DE UM REGISTRO DE INFORME DE RENDIMENTOS POR                   
+      * FUNCIONARIO ACUMULADO NA TABELA                                         
+      *                                                                         
+       GRAVAR-INFORMES.                                                         
+           PERFORM VARYING WS-IDX FROM 1 BY 1                                   
+                   UNTIL WS-IDX > WS-TOTAL-FUNCIONARIOS                         
+               MOVE WS-ANO-REF             TO INFORME-ANO                       
+               MOVE TAB-ID(WS-IDX)         TO INFORME-ID                        
+               MOVE TAB-NOME(WS-IDX)       TO INFORME-NOME                      
+               MOVE TAB-SALARIO-TOTAL(WS-IDX) TO INFORME-SALARIO-TOTAL          
+               MOVE TAB-IR-TOTAL(WS-IDX)      TO INFORME-IR-TOTAL               
+               WRITE REG-INFORME-ANUAL                                          
+           END-PERFORM.                                                         
+      *                                                                         
+      * FECHAMENTO DOS ARQUIVOS                                                 
+      *                                                                         
+       FECHAR-ARQUIVOS.                                                         
+           CLOSE ARQ-HIST-CALCULOS.                                             
+           CLOSE ARQ-INFORME-ANUAL.                                             
