@@ -1,43 +1,72 @@
-IDENTIFICATION DIVISION.                                                 
+       IDENTIFICATION DIVISION.                                                 
        PROGRAM-ID.    CALC-SALARIO.                                             
        AUTHOR.        FAUSTO.                                                   
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT ARQ-FGTS-MENSAL ASSIGN TO "FGTS-MENSAL.DAT"                   
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-FGTS-MENSAL.                                
+                                                                                
+           SELECT ARQ-HIST-CALCULOS ASSIGN TO "HIST-CALCULOS.DAT"               
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-HIST-CALCULOS.                              
+                                                                                
        DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  ARQ-FGTS-MENSAL.                                                     
+           COPY REGFGTS.CPY.                                                    
+                                                                                
+       FD  ARQ-HIST-CALCULOS.                                                   
+           COPY REGHIST.CPY.                                                    
+                                                                                
        WORKING-STORAGE SECTION.                                                 
        01 WS-NOME     PIC X(30).                                                
+       01 WS-NOME-VALIDO      PIC X(1).                                         
+       01 WS-SALARIO-ENTRADA  PIC X(10).                                        
+       01 WS-SALARIO-VALIDO   PIC X(1).                                         
+       01 WS-SALARIO-TESTE    PIC S9(4).                                        
+       01 WS-SALARIO-NUM      PIC S9(6)V99.                                     
        01 WS-SALARIO-BRUTO    PIC 9(6)V99.                                      
+       01 WS-DEPEND-ENTRADA   PIC X(10).                                        
+       01 WS-DEPEND-VALIDO    PIC X(1).                                         
+       01 WS-DEPEND-TESTE     PIC S9(4).                                        
+       01 WS-DEPEND-NUM       PIC S9(6)V99.                                     
+       01 WS-DEPENDENTES      PIC 9(2) VALUE 0.                                 
+       01 WS-PENSAO-ENTRADA   PIC X(10).                                        
+       01 WS-PENSAO-VALIDO    PIC X(1).                                         
+       01 WS-PENSAO-TESTE     PIC S9(4).                                        
+       01 WS-PENSAO-NUM       PIC S9(6)V99.                                     
+       01 WS-PENSAO-ALIM      PIC 9(6)V99 VALUE 0.                              
+       01 WS-OPERADOR         PIC X(12).                                        
        01 WS-INSS     PIC 9(6)V99 VALUE 0.                                      
        01 WS-IR       PIC 9(6)V99 VALUE 0.                                      
+       01 WS-FGTS     PIC 9(6)V99 VALUE 0.                                      
        01 WS-SALARIO-LIQUIDO  PIC 9(6)V99.                                      
+       01 WS-FS-FGTS-MENSAL   PIC X(2).                                         
+       01 WS-FS-HIST-CALCULOS PIC X(2).                                         
+       01 WS-DATA-HOJE        PIC 9(8).                                         
        PROCEDURE DIVISION.                                                      
        MAIN-PROCEDURE.                                                          
       *                                                                         
       * SOLICITACAO DE DADOS USUARIO                                            
       *                                                                         
-           DISPLAY "DIGITE O NOME DO FUNCIONARIO:".                             
-           ACCEPT WS-NOME.                                                      
+           DISPLAY "DIGITE O OPERADOR RESPONSAVEL:".                            
+           ACCEPT WS-OPERADOR.                                                  
       *   *                                                                     
+           PERFORM SOLICITAR-NOME.                                              
       *   *                                                                     
-           DISPLAY "DIGITE O SALARIO DO FUNCIONARIO:".                          
-           ACCEPT WS-SALARIO-BRUTO.                                             
+           PERFORM SOLICITAR-SALARIO.                                           
       *   *                                                                     
-      *   * CALCULO DO INSS (8% DO SALARIO BRUTO)                               
-      *                                                                         
-           COMPUTE WS-INSS = WS-SALARIO-BRUTO * 0.08.                           
-      *   *                                                                     
-      *   * CALCULO IR COM BASE NA TABELA.                                      
+           PERFORM SOLICITAR-DEPENDENTES.                                       
       *   *                                                                     
-           IF WS-SALARIO-BRUTO <= 2000                                          
-              MOVE 0 TO WS-IR                                                   
-           ELSE IF WS-SALARIO-BRUTO <= 3500                                     
-              COMPUTE WS-IR = WS-SALARIO-BRUTO * 0.10                           
-           ELSE                                                                 
-              COMPUTE WS-IR = WS-SALARIO-BRUTO * 0.15                           
-           END-IF.                                                              
+           PERFORM SOLICITAR-PENSAO.                                            
       *   *                                                                     
-      *   * CALCULO DO SALARIO LIQUIDO.                                         
+      *   * CALCULO DO INSS, IR, FGTS E SALARIO LIQUIDO NA SUBROTINA            
+      *   * COMUM, PARTILHADA COM O PROCESSAMENTO EM LOTE.                      
       *   *                                                                     
-           COMPUTE WS-SALARIO-LIQUIDO =                                         
-               WS-SALARIO-BRUTO - WS-INSS - WS-IR.                              
+           CALL "CALC-ENCARGOS" USING WS-SALARIO-BRUTO WS-DEPENDENTES           
+               WS-PENSAO-ALIM WS-INSS WS-IR WS-FGTS WS-SALARIO-LIQUIDO.         
       *   *                                                                     
       *   * EXIBIR OS RESULTADOS                                                
       *   *                                                                     
@@ -46,9 +75,168 @@ IDENTIFICATION DIVISION.
            DISPLAY "SALARIO BRUTO: R$" WS-SALARIO-BRUTO.                        
            DISPLAY "DESCONTO INSS: R$" WS-INSS.                                 
            DISPLAY "DESCONTO IR: R$" WS-IR.                                     
+           DISPLAY "PENSAO ALIMENTICIA: R$" WS-PENSAO-ALIM.                     
+           DISPLAY "FGTS A RECOLHER: R$" WS-FGTS.                               
            DISPLAY "SALARIO LIQUIDO: R$" WS-SALARIO-LIQUIDO.                    
            DISPLAY "---------------------------".                               
       *   *                                                                     
+      *   * GRAVA O DEPOSITO DE FGTS DO MES NO ARQUIVO COMPARTILHADO            
+      *   * COM O PROCESSAMENTO EM LOTE.                                        
+      *   *                                                                     
+           PERFORM GRAVAR-FGTS-MENSAL.                                          
+      *   *                                                                     
+      *   * GRAVA O LANCAMENTO NO HISTORICO DE CALCULOS, PARA FINS DE           
+      *   * AUDITORIA.                                                          
+      *   *                                                                     
+           PERFORM GRAVAR-HISTORICO.                                            
+      *   *                                                                     
       *   * FINALIZA O PROGRAMA                                                 
       *   *                                                                     
-           STOP RUN.                                             
+           STOP RUN.                                                            
+      *                                                                         
+      * SOLICITA O NOME DO FUNCIONARIO, RE-PEDINDO ENQUANTO VIER EM             
+      * BRANCO.                                                                 
+      *                                                                         
+       SOLICITAR-NOME.                                                          
+           MOVE "N" TO WS-NOME-VALIDO.                                          
+           PERFORM UNTIL WS-NOME-VALIDO = "S"                                   
+               DISPLAY "DIGITE O NOME DO FUNCIONARIO:"                          
+               ACCEPT WS-NOME                                                   
+               IF WS-NOME = SPACES                                              
+                   DISPLAY "NOME INVALIDO: NAO PODE FICAR EM BRANCO."           
+               ELSE                                                             
+                   MOVE "S" TO WS-NOME-VALIDO                                   
+               END-IF                                                           
+           END-PERFORM.                                                         
+      *                                                                         
+      * SOLICITA O SALARIO BRUTO, RE-PEDINDO ENQUANTO VIER NAO                  
+      * NUMERICO OU MENOR OU IGUAL A ZERO. O VALOR E' DIGITADO NUM              
+      * CAMPO ALFANUMERICO E VALIDADO COM TEST-NUMVAL ANTES DE SER              
+      * CONVERTIDO PARA O CAMPO NUMERICO, PARA NAO DEIXAR LIXO                  
+      * NAO-NUMERICO CHEGAR DIRETO NO CALCULO.                                  
+      *                                                                         
+       SOLICITAR-SALARIO.                                                       
+           MOVE "N" TO WS-SALARIO-VALIDO.                                       
+           PERFORM UNTIL WS-SALARIO-VALIDO = "S"                                
+               DISPLAY "DIGITE O SALARIO DO FUNCIONARIO:"                       
+               ACCEPT WS-SALARIO-ENTRADA                                        
+               COMPUTE WS-SALARIO-TESTE =                                       
+                   FUNCTION TEST-NUMVAL(WS-SALARIO-ENTRADA)                     
+               IF WS-SALARIO-TESTE NOT = 0                                      
+                   DISPLAY "SALARIO INVALIDO: DIGITE APENAS NUMEROS."           
+               ELSE                                                             
+                   COMPUTE WS-SALARIO-NUM =                                     
+                       FUNCTION NUMVAL(WS-SALARIO-ENTRADA)                      
+                   IF WS-SALARIO-NUM <= 0                                       
+                       DISPLAY "SALARIO INVALIDO: DEVE SER MAIOR "              
+                           "QUE ZERO."                                          
+                   ELSE                                                         
+                       MOVE WS-SALARIO-NUM TO WS-SALARIO-BRUTO                  
+                       MOVE "S" TO WS-SALARIO-VALIDO                            
+                   END-IF                                                       
+               END-IF                                                           
+           END-PERFORM.                                                         
+      *                                                                         
+      * SOLICITA O NUMERO DE DEPENDENTES, RE-PEDINDO ENQUANTO VIER NAO          
+      * NUMERICO OU NEGATIVO.                                                   
+      *                                                                         
+       SOLICITAR-DEPENDENTES.                                                   
+           MOVE "N" TO WS-DEPEND-VALIDO.                                        
+           PERFORM UNTIL WS-DEPEND-VALIDO = "S"                                 
+               DISPLAY "DIGITE O NUMERO DE DEPENDENTES:"                        
+               ACCEPT WS-DEPEND-ENTRADA                                         
+               COMPUTE WS-DEPEND-TESTE =                                        
+                   FUNCTION TEST-NUMVAL(WS-DEPEND-ENTRADA)                      
+               IF WS-DEPEND-TESTE NOT = 0                                       
+                   DISPLAY "NUMERO DE DEPENDENTES INVALIDO: DIGITE "            
+                       "APENAS NUMEROS."                                        
+               ELSE                                                             
+                   COMPUTE WS-DEPEND-NUM =                                      
+                       FUNCTION NUMVAL(WS-DEPEND-ENTRADA)                       
+                   IF WS-DEPEND-NUM < 0                                         
+                       DISPLAY "NUMERO DE DEPENDENTES INVALIDO: NAO "           
+                           "PODE SER NEGATIVO."                                 
+                   ELSE                                                         
+                       MOVE WS-DEPEND-NUM TO WS-DEPENDENTES                     
+                       MOVE "S" TO WS-DEPEND-VALIDO                             
+                   END-IF                                                       
+               END-IF                                                           
+           END-PERFORM.                                                         
+      *                                                                         
+      * SOLICITA A PENSAO ALIMENTICIA, RE-PEDINDO ENQUANTO VIER NAO             
+      * NUMERICA OU NEGATIVA. ZERO E' ACEITO, POIS SIGNIFICA QUE O              
+      * FUNCIONARIO NAO TEM PENSAO A DESCONTAR.                                 
+      *                                                                         
+       SOLICITAR-PENSAO.                                                        
+           MOVE "N" TO WS-PENSAO-VALIDO.                                        
+           PERFORM UNTIL WS-PENSAO-VALIDO = "S"                                 
+               DISPLAY "DIGITE A PENSAO ALIMENTICIA (0 SE NAO "                 
+                   "HOUVER):"                                                   
+               ACCEPT WS-PENSAO-ENTRADA                                         
+               COMPUTE WS-PENSAO-TESTE =                                        
+                   FUNCTION TEST-NUMVAL(WS-PENSAO-ENTRADA)                      
+               IF WS-PENSAO-TESTE NOT = 0                                       
+                   DISPLAY "PENSAO INVALIDA: DIGITE APENAS NUMEROS."            
+               ELSE                                                             
+                   COMPUTE WS-PENSAO-NUM =                                      
+                       FUNCTION NUMVAL(WS-PENSAO-ENTRADA)                       
+                   IF WS-PENSAO-NUM < 0                                         
+                       DISPLAY "PENSAO INVALIDA: NAO PODE SER "                 
+                           "NEGATIVA."                                          
+                   ELSE                                                         
+                       MOVE WS-PENSAO-NUM TO WS-PENSAO-ALIM                     
+                       MOVE "S" TO WS-PENSAO-VALIDO                             
+                   END-IF                                                       
+               END-IF                                                           
+           END-PERFORM.                                                         
+      *                                                                         
+      * GRAVACAO DO REGISTRO DE FGTS DO FUNCIONARIO NO ARQUIVO MENSAL.          
+      * O ARQUIVO E' ABERTO EM MODO EXTEND PARA ACUMULAR OS LANCAMENTOS         
+      * DE VARIAS EXECUCOES NO MESMO MES; SE AINDA NAO EXISTIR, E'              
+      * CRIADO EM MODO OUTPUT.                                                  
+      *                                                                         
+       GRAVAR-FGTS-MENSAL.                                                      
+           OPEN EXTEND ARQ-FGTS-MENSAL.                                         
+           IF WS-FS-FGTS-MENSAL NOT = "00"                                      
+               OPEN OUTPUT ARQ-FGTS-MENSAL                                      
+           END-IF.                                                              
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.                     
+           MOVE WS-DATA-HOJE TO FGTS-DATA.                                      
+           MOVE 0           TO FGTS-ID.                                         
+           MOVE WS-NOME     TO FGTS-NOME.                                       
+           MOVE WS-SALARIO-BRUTO TO FGTS-SALARIO-BRUTO.                         
+           MOVE WS-FGTS     TO FGTS-VALOR.                                      
+           WRITE REG-FGTS-MENSAL.                                               
+           IF WS-FS-FGTS-MENSAL NOT = "00"                                      
+               DISPLAY "ERRO AO GRAVAR FGTS-MENSAL.DAT: "                       
+                   WS-FS-FGTS-MENSAL                                            
+               STOP RUN                                                         
+           END-IF.                                                              
+           CLOSE ARQ-FGTS-MENSAL.                                               
+      *                                                                         
+      * GRAVACAO DO LANCAMENTO DE AUDITORIA NO HISTORICO DE CALCULOS.           
+      * O ARQUIVO E' ABERTO EM MODO EXTEND PARA ACUMULAR OS LANCAMENTOS         
+      * DE TODAS AS EXECUCOES; SE AINDA NAO EXISTIR, E' CRIADO EM MODO          
+      * OUTPUT.                                                                 
+      *                                                                         
+       GRAVAR-HISTORICO.                                                        
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.                     
+           OPEN EXTEND ARQ-HIST-CALCULOS.                                       
+           IF WS-FS-HIST-CALCULOS NOT = "00"                                    
+               OPEN OUTPUT ARQ-HIST-CALCULOS                                    
+           END-IF.                                                              
+           MOVE 0                   TO HIST-ID.                                 
+           MOVE WS-DATA-HOJE        TO HIST-DATA.                               
+           MOVE WS-OPERADOR         TO HIST-OPERADOR.                           
+           MOVE WS-NOME             TO HIST-NOME.                               
+           MOVE WS-SALARIO-BRUTO    TO HIST-SALARIO-BRUTO.                      
+           MOVE WS-INSS             TO HIST-INSS.                               
+           MOVE WS-IR               TO HIST-IR.                                 
+           MOVE WS-SALARIO-LIQUIDO  TO HIST-SALARIO-LIQUIDO.                    
+           WRITE REG-HIST-CALCULO.                                              
+           IF WS-FS-HIST-CALCULOS NOT = "00"                                    
+               DISPLAY "ERRO AO GRAVAR HIST-CALCULOS.DAT: "                     
+                   WS-FS-HIST-CALCULOS                                          
+               STOP RUN                                                         
+           END-IF.                                                              
+           CLOSE ARQ-HIST-CALCULOS.                                             
