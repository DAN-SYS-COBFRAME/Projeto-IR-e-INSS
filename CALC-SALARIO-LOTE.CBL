@@ -0,0 +1,426 @@
+       IDENTIFICATION DIVISION.                                                 
+       PROGRAM-ID.    CALC-SALARIO-LOTE.                                        
+       AUTHOR.        FAUSTO.                                                   
+      *****************************************************************         
+      * PROCESSA EM LOTE O ARQUIVO FUNCIONARIOS.DAT, CALCULANDO       *         
+      * INSS, IR E SALARIO LIQUIDO PARA CADA FUNCIONARIO E GRAVANDO   *         
+      * O REGISTRO CORRESPONDENTE EM FOLHA-PAGAMENTO.DAT.             *         
+      *****************************************************************         
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT ARQ-FUNCIONARIOS ASSIGN TO "FUNCIONARIOS.DAT"                 
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-FUNCIONARIOS.                               
+                                                                                
+           SELECT ARQ-FOLHA-PAGAMENTO ASSIGN TO "FOLHA-PAGAMENTO.DAT"           
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-FOLHA-PAGAMENTO.                            
+                                                                                
+           SELECT ARQ-FGTS-MENSAL ASSIGN TO "FGTS-MENSAL.DAT"                   
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-FGTS-MENSAL.                                
+                                                                                
+           SELECT ARQ-HIST-CALCULOS ASSIGN TO "HIST-CALCULOS.DAT"               
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-HIST-CALCULOS.                              
+                                                                                
+           SELECT ARQ-ERROS-FUNC ASSIGN TO "ERROS-FUNCIONARIOS.DAT"             
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-ERROS-FUNC.                                 
+                                                                                
+           SELECT ARQ-CHECKPOINT ASSIGN TO "CHECKPOINT-LOTE.DAT"                
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-CHECKPOINT.                                 
+                                                                                
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  ARQ-FUNCIONARIOS.                                                    
+           COPY REGFUNC.CPY.                                                    
+                                                                                
+       FD  ARQ-FOLHA-PAGAMENTO.                                                 
+           COPY REGFOLHA.CPY.                                                   
+                                                                                
+       FD  ARQ-FGTS-MENSAL.                                                     
+           COPY REGFGTS.CPY.                                                    
+                                                                                
+       FD  ARQ-HIST-CALCULOS.                                                   
+           COPY REGHIST.CPY.                                                    
+                                                                                
+       FD  ARQ-ERROS-FUNC.                                                      
+           COPY REGERRO.CPY.                                                    
+                                                                                
+       FD  ARQ-CHECKPOINT.                                                      
+           COPY REGCKPT.CPY.                                                    
+                                                                                
+       WORKING-STORAGE SECTION.                                                 
+       01 WS-FS-FUNCIONARIOS     PIC X(2).                                      
+       01 WS-FS-FOLHA-PAGAMENTO  PIC X(2).                                      
+       01 WS-FS-FGTS-MENSAL      PIC X(2).                                      
+       01 WS-FS-HIST-CALCULOS    PIC X(2).                                      
+       01 WS-FS-ERROS-FUNC       PIC X(2).                                      
+       01 WS-FS-CHECKPOINT       PIC X(2).                                      
+       01 WS-FIM-ARQUIVO         PIC X(1) VALUE "N".                            
+           88 FIM-ARQUIVO             VALUE "S".                                
+       01 WS-REGISTRO-VALIDO     PIC X(1) VALUE "S".                            
+           88 REGISTRO-VALIDO         VALUE "S".                                
+       01 WS-JA-PROCESSADO       PIC X(1) VALUE "N".                            
+           88 JA-PROCESSADO           VALUE "S".                                
+       01 WS-ERRO-MOTIVO         PIC X(40).                                     
+       01 WS-INSS                PIC 9(6)V99 VALUE 0.                           
+       01 WS-IR                  PIC 9(6)V99 VALUE 0.                           
+       01 WS-FGTS                PIC 9(6)V99 VALUE 0.                           
+       01 WS-SALARIO-LIQUIDO     PIC 9(6)V99 VALUE 0.                           
+       01 WS-TOTAL-LIDOS         PIC 9(6)    VALUE 0.                           
+       01 WS-TOTAL-GRAVADOS      PIC 9(6)    VALUE 0.                           
+       01 WS-TOTAL-REJEITADOS    PIC 9(6)    VALUE 0.                           
+       01 WS-TOTAL-RETOMADOS     PIC 9(6)    VALUE 0.                           
+       01 WS-TOTAL-FGTS          PIC 9(8)V99 VALUE 0.                           
+       01 WS-OPERADOR            PIC X(12).                                     
+       01 WS-DATA-HOJE           PIC 9(8).                                      
+       01 WS-SEQ-ATUAL           PIC 9(6)    VALUE 0.                           
+       01 WS-ULTIMO-OK           PIC 9(6)    VALUE 0.                           
+       01 WS-MES-CONCLUIDO       PIC 9(6)    VALUE 0.                           
+       01 WS-FIM-FGTS            PIC X(1)    VALUE "N".                         
+           88 FIM-FGTS                VALUE "S".                                
+       01 WS-FGTS-MES-ATUAL      PIC X(1)    VALUE "N".                         
+           88 FGTS-MES-ATUAL          VALUE "S".                                
+                                                                                
+       PROCEDURE DIVISION.                                                      
+       MAIN-PROCEDURE.                                                          
+           DISPLAY "DIGITE O OPERADOR RESPONSAVEL PELO LOTE:".                  
+           ACCEPT WS-OPERADOR.                                                  
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DATA-HOJE.                     
+           PERFORM ABRIR-ARQUIVOS.                                              
+           PERFORM UNTIL FIM-ARQUIVO                                            
+               PERFORM LER-FUNCIONARIO                                          
+               IF NOT FIM-ARQUIVO                                               
+                   IF JA-PROCESSADO                                             
+                       ADD 1 TO WS-TOTAL-RETOMADOS                              
+                   ELSE                                                         
+                       PERFORM VALIDAR-FUNCIONARIO                              
+                       IF REGISTRO-VALIDO                                       
+                           PERFORM CALCULAR-ENCARGOS                            
+                           PERFORM GRAVAR-FOLHA                                 
+                       ELSE                                                     
+                           PERFORM GRAVAR-ERRO                                  
+                       END-IF                                                   
+                       PERFORM GRAVAR-CHECKPOINT                                
+                   END-IF                                                       
+               END-IF                                                           
+           END-PERFORM.                                                         
+           PERFORM ZERAR-CHECKPOINT.                                            
+           PERFORM FECHAR-ARQUIVOS.                                             
+           DISPLAY "TOTAL DE FUNCIONARIOS LIDOS: " WS-TOTAL-LIDOS.              
+           DISPLAY "TOTAL DE REGISTROS GRAVADOS: " WS-TOTAL-GRAVADOS.           
+           DISPLAY "TOTAL DE REGISTROS REJEITADOS: " WS-TOTAL-REJEITADOS.       
+           DISPLAY "TOTAL JA PROCESSADOS (RETOMADA): "                          
+               WS-TOTAL-RETOMADOS.                                              
+           DISPLAY "TOTAL DE FGTS A DEPOSITAR: R$" WS-TOTAL-FGTS.               
+           STOP RUN.                                                            
+      *                                                                         
+      * ABERTURA DOS ARQUIVOS DE ENTRADA E SAIDA. SE EXISTIR UM                 
+      * CHECKPOINT DE UM LOTE ANTERIOR INTERROMPIDO, OS ARQUIVOS DE             
+      * SAIDA SAO ABERTOS EM MODO EXTEND PARA PRESERVAR O QUE JA FOI            
+      * GRAVADO ANTES DA INTERRUPCAO, EM VEZ DE RECOMECAR DO ZERO. UM           
+      * LOTE NOVO (NAO RETOMADO) PARA UM MES JA CONCLUIDO COM SUCESSO           
+      * E' RECUSADO, PARA NAO DUPLICAR OS LANCAMENTOS DE FGTS-MENSAL.DAT        
+      * E HIST-CALCULOS.DAT JA GRAVADOS NAQUELE LOTE.                           
+      *                                                                         
+       ABRIR-ARQUIVOS.                                                          
+           PERFORM LER-CHECKPOINT.                                              
+           IF WS-ULTIMO-OK = 0                                                  
+                   AND WS-MES-CONCLUIDO = WS-DATA-HOJE(1:6)                     
+               DISPLAY "O LOTE DESTE MES (" WS-MES-CONCLUIDO                    
+                   ") JA FOI CONCLUIDO ANTERIORMENTE."                          
+               DISPLAY "PARA REPROCESSAR, ARQUIVE OU REMOVA "                   
+                   "CHECKPOINT-LOTE.DAT, FOLHA-PAGAMENTO.DAT, "                 
+                   "FGTS-MENSAL.DAT,"                                           
+               DISPLAY "HIST-CALCULOS.DAT E ERROS-FUNCIONARIOS.DAT "            
+                   "DESTE MES ANTES DE RODAR O LOTE DE NOVO."                   
+               STOP RUN                                                         
+           END-IF.                                                              
+           OPEN INPUT ARQ-FUNCIONARIOS.                                         
+           IF WS-FS-FUNCIONARIOS NOT = "00"                                     
+               DISPLAY "ERRO AO ABRIR FUNCIONARIOS.DAT: "                       
+                   WS-FS-FUNCIONARIOS                                           
+               STOP RUN                                                         
+           END-IF.                                                              
+           IF WS-ULTIMO-OK > 0                                                  
+               DISPLAY "RETOMANDO LOTE APOS O REGISTRO " WS-ULTIMO-OK           
+               OPEN EXTEND ARQ-FOLHA-PAGAMENTO                                  
+               IF WS-FS-FOLHA-PAGAMENTO NOT = "00"                              
+                   OPEN OUTPUT ARQ-FOLHA-PAGAMENTO                              
+               END-IF                                                           
+               OPEN EXTEND ARQ-FGTS-MENSAL                                      
+               IF WS-FS-FGTS-MENSAL NOT = "00"                                  
+                   OPEN OUTPUT ARQ-FGTS-MENSAL                                  
+               END-IF                                                           
+               OPEN EXTEND ARQ-ERROS-FUNC                                       
+               IF WS-FS-ERROS-FUNC NOT = "00"                                   
+                   OPEN OUTPUT ARQ-ERROS-FUNC                                   
+               END-IF                                                           
+           ELSE                                                                 
+               OPEN OUTPUT ARQ-FOLHA-PAGAMENTO                                  
+               IF WS-FS-FOLHA-PAGAMENTO NOT = "00"                              
+                   DISPLAY "ERRO AO ABRIR FOLHA-PAGAMENTO.DAT: "                
+                       WS-FS-FOLHA-PAGAMENTO                                    
+                   STOP RUN                                                     
+               END-IF                                                           
+               PERFORM VERIFICAR-FGTS-MENSAL                                    
+               OPEN OUTPUT ARQ-ERROS-FUNC                                       
+               IF WS-FS-ERROS-FUNC NOT = "00"                                   
+                   DISPLAY "ERRO AO ABRIR ERROS-FUNCIONARIOS.DAT: "             
+                       WS-FS-ERROS-FUNC                                         
+                   STOP RUN                                                     
+               END-IF                                                           
+           END-IF.                                                              
+           OPEN EXTEND ARQ-HIST-CALCULOS.                                       
+           IF WS-FS-HIST-CALCULOS NOT = "00"                                    
+               OPEN OUTPUT ARQ-HIST-CALCULOS                                    
+           END-IF.                                                              
+      *                                                                         
+      * ABRE FGTS-MENSAL.DAT SEM TRUNCAR CEGAMENTE UM LOTE NOVO (NAO            
+      * RETOMADO): SE O ARQUIVO JA TIVER LANCAMENTOS DO MES CORRENTE            
+      * (POR EXEMPLO, DE EXECUCOES AVULSAS DO CALC-SALARIO INTERATIVO           
+      * FEITAS ANTES DO LOTE RODAR), ELES SAO PRESERVADOS EM MODO               
+      * EXTEND E SEU VALOR E' SOMADO AO TOTAL DE FGTS DO LOTE; SO' SE           
+      * ABRE EM MODO OUTPUT (TRUNCANDO) QUANDO O ARQUIVO NAO EXISTE             
+      * AINDA OU SO' TEM LANCAMENTOS DE UM MES ANTERIOR, JA OBSOLETOS           
+      * PARA O DEPOSITO DESTE MES.                                              
+      *                                                                         
+       VERIFICAR-FGTS-MENSAL.                                                   
+           MOVE "N" TO WS-FGTS-MES-ATUAL.                                       
+           MOVE "N" TO WS-FIM-FGTS.                                             
+           OPEN INPUT ARQ-FGTS-MENSAL.                                          
+           IF WS-FS-FGTS-MENSAL = "00"                                          
+               PERFORM UNTIL FIM-FGTS                                           
+                   PERFORM LER-FGTS-EXISTENTE                                   
+               END-PERFORM                                                      
+               CLOSE ARQ-FGTS-MENSAL                                            
+           END-IF.                                                              
+           IF FGTS-MES-ATUAL                                                    
+               OPEN EXTEND ARQ-FGTS-MENSAL                                      
+           ELSE                                                                 
+               OPEN OUTPUT ARQ-FGTS-MENSAL                                      
+           END-IF.                                                              
+           IF WS-FS-FGTS-MENSAL NOT = "00"                                      
+               DISPLAY "ERRO AO ABRIR FGTS-MENSAL.DAT: "                        
+                   WS-FS-FGTS-MENSAL                                            
+               STOP RUN                                                         
+           END-IF.                                                              
+      *                                                                         
+      * LEITURA DE UM LANCAMENTO JA EXISTENTE EM FGTS-MENSAL.DAT PARA           
+      * VERIFICAR SE E' DO MES CORRENTE; SE FOR, SEU VALOR ENTRA NO             
+      * TOTAL DE FGTS A DEPOSITAR DESTE LOTE.                                   
+      *                                                                         
+       LER-FGTS-EXISTENTE.                                                      
+           READ ARQ-FGTS-MENSAL                                                 
+               AT END                                                           
+                   MOVE "S" TO WS-FIM-FGTS                                      
+               NOT AT END                                                       
+                   IF FGTS-DATA(1:6) = WS-DATA-HOJE(1:6)                        
+                       MOVE "S" TO WS-FGTS-MES-ATUAL                            
+                       ADD FGTS-VALOR TO WS-TOTAL-FGTS                          
+                   END-IF                                                       
+           END-READ.                                                            
+      *                                                                         
+      * LE O CHECKPOINT DO LOTE ANTERIOR, SE HOUVER. ARQUIVO AUSENTE OU         
+      * COM VALOR ZERO SIGNIFICA QUE NAO HA LOTE INTERROMPIDO PENDENTE.         
+      *                                                                         
+       LER-CHECKPOINT.                                                          
+           MOVE 0 TO WS-ULTIMO-OK.                                              
+           OPEN INPUT ARQ-CHECKPOINT.                                           
+           IF WS-FS-CHECKPOINT = "00"                                           
+               READ ARQ-CHECKPOINT                                              
+                   NOT AT END                                                   
+                       MOVE CKPT-SEQ              TO WS-ULTIMO-OK               
+                       MOVE CKPT-TOTAL-GRAVADOS   TO WS-TOTAL-GRAVADOS          
+                       MOVE CKPT-TOTAL-REJEITADOS TO WS-TOTAL-REJEITADOS        
+                       MOVE CKPT-TOTAL-FGTS       TO WS-TOTAL-FGTS              
+                       MOVE CKPT-MES-CONCLUIDO    TO WS-MES-CONCLUIDO           
+               END-READ                                                         
+               CLOSE ARQ-CHECKPOINT                                             
+           END-IF.                                                              
+      *                                                                         
+      * LEITURA DE UM REGISTRO DE FUNCIONARIO. REGISTROS COM NUMERO             
+      * SEQUENCIAL ATE O ULTIMO PROCESSADO COM SUCESSO NO LOTE ANTERIOR         
+      * SAO MARCADOS COMO JA PROCESSADOS, PARA NAO SEREM RECALCULADOS           
+      * NEM REGRAVADOS NA RETOMADA.                                             
+      *                                                                         
+       LER-FUNCIONARIO.                                                         
+           READ ARQ-FUNCIONARIOS                                                
+               AT END                                                           
+                   MOVE "S" TO WS-FIM-ARQUIVO                                   
+               NOT AT END                                                       
+                   ADD 1 TO WS-TOTAL-LIDOS                                      
+                   ADD 1 TO WS-SEQ-ATUAL                                        
+           END-READ.                                                            
+           IF NOT FIM-ARQUIVO                                                   
+               IF WS-SEQ-ATUAL <= WS-ULTIMO-OK                                  
+                   MOVE "S" TO WS-JA-PROCESSADO                                 
+               ELSE                                                             
+                   MOVE "N" TO WS-JA-PROCESSADO                                 
+               END-IF                                                           
+           END-IF.                                                              
+      *                                                                         
+      * VALIDACAO DO REGISTRO LIDO: NOME EM BRANCO OU SALARIO                   
+      * NAO-NUMERICO, ZERO OU NEGATIVO SAO REJEITADOS PARA O RELATORIO          
+      * DE ERROS EM VEZ DE INTERROMPER O LOTE INTEIRO.                          
+      *                                                                         
+       VALIDAR-FUNCIONARIO.                                                     
+           MOVE "S" TO WS-REGISTRO-VALIDO.                                      
+           MOVE SPACES TO WS-ERRO-MOTIVO.                                       
+           IF FUNC-NOME = SPACES                                                
+               MOVE "N" TO WS-REGISTRO-VALIDO                                   
+               MOVE "NOME EM BRANCO" TO WS-ERRO-MOTIVO                          
+           ELSE IF FUNC-SALARIO-BRUTO NOT NUMERIC                               
+               MOVE "N" TO WS-REGISTRO-VALIDO                                   
+               MOVE "SALARIO NAO NUMERICO" TO WS-ERRO-MOTIVO                    
+           ELSE IF FUNC-SALARIO-BRUTO = 0                                       
+               MOVE "N" TO WS-REGISTRO-VALIDO                                   
+               MOVE "SALARIO ZERO OU NEGATIVO" TO WS-ERRO-MOTIVO                
+           ELSE IF FUNC-DEPENDENTES NOT NUMERIC                                 
+               MOVE "N" TO WS-REGISTRO-VALIDO                                   
+               MOVE "DEPENDENTES NAO NUMERICO" TO WS-ERRO-MOTIVO                
+           ELSE IF FUNC-PENSAO-ALIM NOT NUMERIC                                 
+               MOVE "N" TO WS-REGISTRO-VALIDO                                   
+               MOVE "PENSAO ALIMENTICIA NAO NUMERICA" TO WS-ERRO-MOTIVO         
+           END-IF.                                                              
+      *                                                                         
+      * CALCULO DO INSS, IR E SALARIO LIQUIDO NA SUBROTINA COMUM,               
+      * PARTILHADA COM O PROGRAMA INTERATIVO CALC-SALARIO                       
+      *                                                                         
+       CALCULAR-ENCARGOS.                                                       
+           CALL "CALC-ENCARGOS" USING FUNC-SALARIO-BRUTO                        
+               FUNC-DEPENDENTES FUNC-PENSAO-ALIM                                
+               WS-INSS WS-IR WS-FGTS WS-SALARIO-LIQUIDO.                        
+      *                                                                         
+      * GRAVACAO DO REGISTRO NA FOLHA DE PAGAMENTO                              
+      *                                                                         
+       GRAVAR-FOLHA.                                                            
+           MOVE FUNC-ID              TO FOLHA-ID.                               
+           MOVE FUNC-NOME            TO FOLHA-NOME.                             
+           MOVE FUNC-SALARIO-BRUTO   TO FOLHA-SALARIO-BRUTO.                    
+           MOVE WS-INSS              TO FOLHA-INSS.                             
+           MOVE WS-IR                TO FOLHA-IR.                               
+           MOVE WS-FGTS              TO FOLHA-FGTS.                             
+           MOVE FUNC-PENSAO-ALIM     TO FOLHA-PENSAO.                           
+           MOVE WS-SALARIO-LIQUIDO   TO FOLHA-SALARIO-LIQUIDO.                  
+           WRITE REG-FOLHA-PAGAMENTO.                                           
+           IF WS-FS-FOLHA-PAGAMENTO NOT = "00"                                  
+               DISPLAY "ERRO AO GRAVAR FOLHA-PAGAMENTO.DAT: "                   
+                   WS-FS-FOLHA-PAGAMENTO                                        
+               STOP RUN                                                         
+           END-IF.                                                              
+           ADD 1 TO WS-TOTAL-GRAVADOS.                                          
+           PERFORM GRAVAR-FGTS.                                                 
+           PERFORM GRAVAR-HISTORICO.                                            
+      *                                                                         
+      * GRAVACAO DO REGISTRO NO ARQUIVO DE DEPOSITO MENSAL DE FGTS              
+      *                                                                         
+       GRAVAR-FGTS.                                                             
+           MOVE WS-DATA-HOJE         TO FGTS-DATA.                              
+           MOVE FUNC-ID              TO FGTS-ID.                                
+           MOVE FUNC-NOME            TO FGTS-NOME.                              
+           MOVE FUNC-SALARIO-BRUTO   TO FGTS-SALARIO-BRUTO.                     
+           MOVE WS-FGTS              TO FGTS-VALOR.                             
+           WRITE REG-FGTS-MENSAL.                                               
+           IF WS-FS-FGTS-MENSAL NOT = "00"                                      
+               DISPLAY "ERRO AO GRAVAR FGTS-MENSAL.DAT: "                       
+                   WS-FS-FGTS-MENSAL                                            
+               STOP RUN                                                         
+           END-IF.                                                              
+           ADD WS-FGTS TO WS-TOTAL-FGTS.                                        
+      *                                                                         
+      * GRAVACAO DO LANCAMENTO DE AUDITORIA NO HISTORICO DE CALCULOS            
+      *                                                                         
+       GRAVAR-HISTORICO.                                                        
+           MOVE FUNC-ID              TO HIST-ID.                                
+           MOVE WS-DATA-HOJE         TO HIST-DATA.                              
+           MOVE WS-OPERADOR          TO HIST-OPERADOR.                          
+           MOVE FUNC-NOME            TO HIST-NOME.                              
+           MOVE FUNC-SALARIO-BRUTO   TO HIST-SALARIO-BRUTO.                     
+           MOVE WS-INSS              TO HIST-INSS.                              
+           MOVE WS-IR                TO HIST-IR.                                
+           MOVE WS-SALARIO-LIQUIDO   TO HIST-SALARIO-LIQUIDO.                   
+           WRITE REG-HIST-CALCULO.                                              
+           IF WS-FS-HIST-CALCULOS NOT = "00"                                    
+               DISPLAY "ERRO AO GRAVAR HIST-CALCULOS.DAT: "                     
+                   WS-FS-HIST-CALCULOS                                          
+               STOP RUN                                                         
+           END-IF.                                                              
+      *                                                                         
+      * GRAVACAO DO REGISTRO REJEITADO NO RELATORIO DE ERROS                    
+      *                                                                         
+       GRAVAR-ERRO.                                                             
+           MOVE FUNC-ID       TO ERRO-ID.                                       
+           MOVE FUNC-NOME     TO ERRO-NOME.                                     
+           MOVE WS-ERRO-MOTIVO TO ERRO-MOTIVO.                                  
+           WRITE REG-ERRO-FUNCIONARIO.                                          
+           IF WS-FS-ERROS-FUNC NOT = "00"                                       
+               DISPLAY "ERRO AO GRAVAR ERROS-FUNCIONARIOS.DAT: "                
+                   WS-FS-ERROS-FUNC                                             
+               STOP RUN                                                         
+           END-IF.                                                              
+           ADD 1 TO WS-TOTAL-REJEITADOS.                                        
+      *                                                                         
+      * GRAVACAO DO CHECKPOINT COM O NUMERO SEQUENCIAL DO REGISTRO QUE          
+      * ACABOU DE SER PROCESSADO COM SUCESSO E OS TOTAIS ACUMULADOS ATE         
+      * ALI, PARA QUE UMA RETOMADA APOS UMA INTERRUPCAO NAO PRECISE             
+      * REPROCESSAR O LOTE INTEIRO NEM PERCA OS TOTAIS JA APURADOS.             
+      *                                                                         
+       GRAVAR-CHECKPOINT.                                                       
+           OPEN OUTPUT ARQ-CHECKPOINT.                                          
+           IF WS-FS-CHECKPOINT NOT = "00"                                       
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT-LOTE.DAT: "                   
+                   WS-FS-CHECKPOINT                                             
+               STOP RUN                                                         
+           END-IF.                                                              
+           MOVE WS-SEQ-ATUAL         TO CKPT-SEQ.                               
+           MOVE WS-TOTAL-GRAVADOS    TO CKPT-TOTAL-GRAVADOS.                    
+           MOVE WS-TOTAL-REJEITADOS  TO CKPT-TOTAL-REJEITADOS.                  
+           MOVE WS-TOTAL-FGTS        TO CKPT-TOTAL-FGTS.                        
+           MOVE WS-MES-CONCLUIDO     TO CKPT-MES-CONCLUIDO.                     
+           WRITE REG-CHECKPOINT-LOTE.                                           
+           IF WS-FS-CHECKPOINT NOT = "00"                                       
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT-LOTE.DAT: "                   
+                   WS-FS-CHECKPOINT                                             
+               STOP RUN                                                         
+           END-IF.                                                              
+           CLOSE ARQ-CHECKPOINT.                                                
+      *                                                                         
+      * ZERA O NUMERO SEQUENCIAL DO CHECKPOINT AO FINAL DE UM LOTE              
+      * CONCLUIDO COM SUCESSO, PARA QUE O PROXIMO LOTE MENSAL COMECE DO         
+      * INICIO DO ARQUIVO, E MARCA O MES CORRENTE COMO CONCLUIDO PARA           
+      * QUE UM LOTE NOVO (NAO RETOMADO) PARA O MESMO MES SEJA RECUSADO          
+      * EM ABRIR-ARQUIVOS.                                                      
+      *                                                                         
+       ZERAR-CHECKPOINT.                                                        
+           OPEN OUTPUT ARQ-CHECKPOINT.                                          
+           IF WS-FS-CHECKPOINT NOT = "00"                                       
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT-LOTE.DAT: "                   
+                   WS-FS-CHECKPOINT                                             
+               STOP RUN                                                         
+           END-IF.                                                              
+           MOVE 0 TO CKPT-SEQ.                                                  
+           MOVE 0 TO CKPT-TOTAL-GRAVADOS.                                       
+           MOVE 0 TO CKPT-TOTAL-REJEITADOS.                                     
+           MOVE 0 TO CKPT-TOTAL-FGTS.                                           
+           MOVE WS-DATA-HOJE(1:6) TO CKPT-MES-CONCLUIDO.                        
+           WRITE REG-CHECKPOINT-LOTE.                                           
+           IF WS-FS-CHECKPOINT NOT = "00"                                       
+               DISPLAY "ERRO AO GRAVAR CHECKPOINT-LOTE.DAT: "                   
+                   WS-FS-CHECKPOINT                                             
+               STOP RUN                                                         
+           END-IF.                                                              
+           CLOSE ARQ-CHECKPOINT.                                                
+      *                                                                         
+      * FECHAMENTO DOS ARQUIVOS                                                 
+      *                                                                         
+       FECHAR-ARQUIVOS.                                                         
+           CLOSE ARQ-FUNCIONARIOS.                                              
+           CLOSE ARQ-FOLHA-PAGAMENTO.                                           
+           CLOSE ARQ-FGTS-MENSAL.                                               
+           CLOSE ARQ-HIST-CALCULOS.                                             
+           CLOSE ARQ-ERROS-FUNC.                                                
