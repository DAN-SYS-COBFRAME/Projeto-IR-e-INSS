@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.                                                 
+       PROGRAM-ID.    MANTER-TAXAS.                                             
+       AUTHOR.        FAUSTO.                                                   
+      *****************************************************************         
+      * PROGRAMA DE MANUTENCAO DA TABELA-TAXAS.DAT, QUE PARAMETRIZA   *         
+      * AS FAIXAS DO INSS, DO IR, A DEDUCAO POR DEPENDENTE E A        *         
+      * ALIQUOTA DO FGTS USADAS PELA SUBROTINA CALC-ENCARGOS. PERMITE *         
+      * ATUALIZAR AS TABELAS TODO ANO SEM RECOMPILAR NADA.            *         
+      *****************************************************************         
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT ARQ-TABELA-TAXAS ASSIGN TO "TABELA-TAXAS.DAT"                 
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-TABELA-TAXAS.                               
+                                                                                
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  ARQ-TABELA-TAXAS.                                                    
+           COPY TABTAXAS.CPY.                                                   
+                                                                                
+       WORKING-STORAGE SECTION.                                                 
+       01 WS-FS-TABELA-TAXAS     PIC X(2).                                      
+       01 WS-ENTRADA             PIC X(10).                                     
+       01 WS-TESTE-NUM           PIC S9(4).                                     
+       01 WS-PROMPT              PIC X(40).                                     
+       01 WS-VALOR-ATUAL         PIC 9(6)V9999.                                 
+       01 WS-VALOR-NOVO          PIC 9(6)V9999.                                 
+       01 WS-VALOR-NOVO-NUM      PIC S9(6)V9999.                                
+      *                                                                         
+      * VALORES PADRAO DE FABRICA, OS MESMOS USADOS POR CALC-ENCARGOS           
+      * QUANDO TABELA-TAXAS.DAT AINDA NAO EXISTE.                               
+      *                                                                         
+       COPY TABDFLT.CPY.                                                        
+                                                                                
+       PROCEDURE DIVISION.                                                      
+       MAIN-PROCEDURE.                                                          
+           PERFORM CARREGAR-TABELA-ATUAL.                                       
+           DISPLAY "MANUTENCAO DA TABELA DE TAXAS E FAIXAS".                    
+           DISPLAY "PARA CADA CAMPO, TECLE ENTER PARA MANTER O VALOR".          
+           DISPLAY "ATUAL OU DIGITE O NOVO VALOR.".                             
+           PERFORM ATUALIZAR-FAIXAS-INSS.                                       
+           PERFORM ATUALIZAR-FAIXAS-IR.                                         
+           PERFORM ATUALIZAR-OUTRAS-TAXAS.                                      
+           PERFORM GRAVAR-TABELA-TAXAS.                                         
+           DISPLAY "TABELA DE TAXAS ATUALIZADA COM SUCESSO.".                   
+           STOP RUN.                                                            
+      *                                                                         
+      * CARREGA OS VALORES ATUAIS DE TABELA-TAXAS.DAT, SE O ARQUIVO JA          
+      * EXISTIR; SENAO, MANTEM OS VALORES PADRAO DE FABRICA ACIMA.              
+      *                                                                         
+       CARREGAR-TABELA-ATUAL.                                                   
+           OPEN INPUT ARQ-TABELA-TAXAS.                                         
+           IF WS-FS-TABELA-TAXAS = "00"                                         
+               READ ARQ-TABELA-TAXAS                                            
+                   NOT AT END                                                   
+                       MOVE TAB-FX1-LIMITE        TO WS-FX1-LIMITE              
+                       MOVE TAB-FX1-ALIQ          TO WS-FX1-ALIQ                
+                       MOVE TAB-FX2-LIMITE        TO WS-FX2-LIMITE              
+                       MOVE TAB-FX2-ALIQ          TO WS-FX2-ALIQ                
+                       MOVE TAB-FX3-LIMITE        TO WS-FX3-LIMITE              
+                       MOVE TAB-FX3-ALIQ          TO WS-FX3-ALIQ                
+                       MOVE TAB-FX4-LIMITE        TO WS-FX4-LIMITE              
+                       MOVE TAB-FX4-ALIQ          TO WS-FX4-ALIQ                
+                       MOVE TAB-INSS-TETO         TO WS-INSS-TETO               
+                       MOVE TAB-IR1-LIMITE        TO WS-IR1-LIMITE              
+                       MOVE TAB-IR2-LIMITE        TO WS-IR2-LIMITE              
+                       MOVE TAB-IR2-ALIQ          TO WS-IR2-ALIQ                
+                       MOVE TAB-IR2-DEDUZIR       TO WS-IR2-DEDUZIR             
+                       MOVE TAB-IR3-LIMITE        TO WS-IR3-LIMITE              
+                       MOVE TAB-IR3-ALIQ          TO WS-IR3-ALIQ                
+                       MOVE TAB-IR3-DEDUZIR       TO WS-IR3-DEDUZIR             
+                       MOVE TAB-IR4-LIMITE        TO WS-IR4-LIMITE              
+                       MOVE TAB-IR4-ALIQ          TO WS-IR4-ALIQ                
+                       MOVE TAB-IR4-DEDUZIR       TO WS-IR4-DEDUZIR             
+                       MOVE TAB-IR5-ALIQ          TO WS-IR5-ALIQ                
+                       MOVE TAB-IR5-DEDUZIR       TO WS-IR5-DEDUZIR             
+                       MOVE TAB-IR-DEDUCAO-DEPEND                               
+                           TO WS-IR-DEDUCAO-DEPEND                              
+                       MOVE TAB-FGTS-ALIQ         TO WS-FGTS-ALIQ               
+               END-READ                                                         
+               CLOSE ARQ-TABELA-TAXAS                                           
+           END-IF.                                                              
+      *                                                                         
+      * ATUALIZACAO DAS FAIXAS E ALIQUOTAS DO INSS                              
+      *                                                                         
+       ATUALIZAR-FAIXAS-INSS.                                                   
+           MOVE "LIMITE DA FAIXA 1 DO INSS:" TO WS-PROMPT.                      
+           MOVE WS-FX1-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX1-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 1 DO INSS:" TO WS-PROMPT.                    
+           MOVE WS-FX1-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX1-ALIQ.                                   
+           MOVE "LIMITE DA FAIXA 2 DO INSS:" TO WS-PROMPT.                      
+           MOVE WS-FX2-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX2-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 2 DO INSS:" TO WS-PROMPT.                    
+           MOVE WS-FX2-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX2-ALIQ.                                   
+           MOVE "LIMITE DA FAIXA 3 DO INSS:" TO WS-PROMPT.                      
+           MOVE WS-FX3-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX3-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 3 DO INSS:" TO WS-PROMPT.                    
+           MOVE WS-FX3-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX3-ALIQ.                                   
+           MOVE "LIMITE DA FAIXA 4 DO INSS:" TO WS-PROMPT.                      
+           MOVE WS-FX4-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX4-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 4 DO INSS:" TO WS-PROMPT.                    
+           MOVE WS-FX4-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FX4-ALIQ.                                   
+           MOVE "TETO DE CONTRIBUICAO DO INSS:" TO WS-PROMPT.                   
+           MOVE WS-INSS-TETO TO WS-VALOR-ATUAL.                                 
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-INSS-TETO.                                  
+      *                                                                         
+      * ATUALIZACAO DAS FAIXAS, ALIQUOTAS E PARCELAS A DEDUZIR DO IR            
+      *                                                                         
+       ATUALIZAR-FAIXAS-IR.                                                     
+           MOVE "LIMITE DA FAIXA ISENTA DO IR:" TO WS-PROMPT.                   
+           MOVE WS-IR1-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR1-LIMITE.                                 
+           MOVE "LIMITE DA FAIXA 2 DO IR:" TO WS-PROMPT.                        
+           MOVE WS-IR2-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR2-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 2 DO IR:" TO WS-PROMPT.                      
+           MOVE WS-IR2-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR2-ALIQ.                                   
+           MOVE "PARCELA A DEDUZIR DA FAIXA 2 DO IR:" TO WS-PROMPT.             
+           MOVE WS-IR2-DEDUZIR TO WS-VALOR-ATUAL.                               
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR2-DEDUZIR.                                
+           MOVE "LIMITE DA FAIXA 3 DO IR:" TO WS-PROMPT.                        
+           MOVE WS-IR3-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR3-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 3 DO IR:" TO WS-PROMPT.                      
+           MOVE WS-IR3-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR3-ALIQ.                                   
+           MOVE "PARCELA A DEDUZIR DA FAIXA 3 DO IR:" TO WS-PROMPT.             
+           MOVE WS-IR3-DEDUZIR TO WS-VALOR-ATUAL.                               
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR3-DEDUZIR.                                
+           MOVE "LIMITE DA FAIXA 4 DO IR:" TO WS-PROMPT.                        
+           MOVE WS-IR4-LIMITE TO WS-VALOR-ATUAL.                                
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR4-LIMITE.                                 
+           MOVE "ALIQUOTA DA FAIXA 4 DO IR:" TO WS-PROMPT.                      
+           MOVE WS-IR4-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR4-ALIQ.                                   
+           MOVE "PARCELA A DEDUZIR DA FAIXA 4 DO IR:" TO WS-PROMPT.             
+           MOVE WS-IR4-DEDUZIR TO WS-VALOR-ATUAL.                               
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR4-DEDUZIR.                                
+           MOVE "ALIQUOTA DA FAIXA 5 DO IR:" TO WS-PROMPT.                      
+           MOVE WS-IR5-ALIQ TO WS-VALOR-ATUAL.                                  
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR5-ALIQ.                                   
+           MOVE "PARCELA A DEDUZIR DA FAIXA 5 DO IR:" TO WS-PROMPT.             
+           MOVE WS-IR5-DEDUZIR TO WS-VALOR-ATUAL.                               
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR5-DEDUZIR.                                
+      *                                                                         
+      * ATUALIZACAO DA DEDUCAO POR DEPENDENTE E DA ALIQUOTA DO FGTS             
+      *                                                                         
+       ATUALIZAR-OUTRAS-TAXAS.                                                  
+           MOVE "DEDUCAO POR DEPENDENTE NA BASE DO IR:" TO WS-PROMPT.           
+           MOVE WS-IR-DEDUCAO-DEPEND TO WS-VALOR-ATUAL.                         
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-IR-DEDUCAO-DEPEND.                          
+           MOVE "ALIQUOTA DO FGTS:" TO WS-PROMPT.                               
+           MOVE WS-FGTS-ALIQ TO WS-VALOR-ATUAL.                                 
+           PERFORM ATUALIZAR-CAMPO.                                             
+           MOVE WS-VALOR-NOVO TO WS-FGTS-ALIQ.                                  
+      *                                                                         
+      * PEDE UM NOVO VALOR PARA O CAMPO DESCRITO EM WS-PROMPT, PARTINDO         
+      * DO ATUAL EM WS-VALOR-ATUAL. ENTRADA EM BRANCO MANTEM O VALOR            
+      * ATUAL; ENTRADA NAO NUMERICA OU NEGATIVA E' REJEITADA, MANTENDO          
+      * TAMBEM O VALOR ATUAL. O RESULTADO DE NUMVAL E' CALCULADO NUM            
+      * CAMPO COM SINAL (WS-VALOR-NOVO-NUM) ANTES DE IR PARA O CAMPO            
+      * SEM SINAL WS-VALOR-NOVO, PARA QUE UM VALOR NEGATIVO DIGITADO            
+      * POR ENGANO SEJA PEGO PELA CHECAGEM ABAIXO EM VEZ DE SER                 
+      * SILENCIOSAMENTE GRAVADO COMO O SEU VALOR ABSOLUTO.                      
+      *                                                                         
+       ATUALIZAR-CAMPO.                                                         
+           DISPLAY WS-PROMPT.                                                   
+           DISPLAY "  VALOR ATUAL: " WS-VALOR-ATUAL.                            
+           DISPLAY "  NOVO VALOR (ENTER PARA MANTER):".                         
+           ACCEPT WS-ENTRADA.                                                   
+           IF WS-ENTRADA = SPACES                                               
+               MOVE WS-VALOR-ATUAL TO WS-VALOR-NOVO                             
+           ELSE                                                                 
+               COMPUTE WS-TESTE-NUM = FUNCTION TEST-NUMVAL(WS-ENTRADA)          
+               IF WS-TESTE-NUM NOT = 0                                          
+                   DISPLAY "  VALOR INVALIDO, MANTENDO O VALOR ATUAL."          
+                   MOVE WS-VALOR-ATUAL TO WS-VALOR-NOVO                         
+               ELSE                                                             
+                   COMPUTE WS-VALOR-NOVO-NUM =                                  
+                       FUNCTION NUMVAL(WS-ENTRADA)                              
+                   IF WS-VALOR-NOVO-NUM < 0                                     
+                       DISPLAY "  VALOR INVALIDO: NAO PODE SER "                
+                           "NEGATIVO. MANTENDO O VALOR ATUAL."                  
+                       MOVE WS-VALOR-ATUAL TO WS-VALOR-NOVO                     
+                   ELSE                                                         
+                       MOVE WS-VALOR-NOVO-NUM TO WS-VALOR-NOVO                  
+                   END-IF                                                       
+               END-IF                                                           
+           END-IF.                                                              
+      *                                                                         
+      * GRAVACAO DA TABELA DE TAXAS ATUALIZADA EM TABELA-TAXAS.DAT,             
+      * SUBSTITUINDO O ARQUIVO ANTERIOR POR INTEIRO.                            
+      *                                                                         
+       GRAVAR-TABELA-TAXAS.                                                     
+           OPEN OUTPUT ARQ-TABELA-TAXAS.                                        
+           IF WS-FS-TABELA-TAXAS NOT = "00"                                     
+               DISPLAY "ERRO AO GRAVAR TABELA-TAXAS.DAT: "                      
+                   WS-FS-TABELA-TAXAS                                           
+               STOP RUN                                                         
+           END-IF.                                                              
+           MOVE WS-FX1-LIMITE        TO TAB-FX1-LIMITE.                         
+           MOVE WS-FX1-ALIQ          TO TAB-FX1-ALIQ.                           
+           MOVE WS-FX2-LIMITE        TO TAB-FX2-LIMITE.                         
+           MOVE WS-FX2-ALIQ          TO TAB-FX2-ALIQ.                           
+           MOVE WS-FX3-LIMITE        TO TAB-FX3-LIMITE.                         
+           MOVE WS-FX3-ALIQ          TO TAB-FX3-ALIQ.                           
+           MOVE WS-FX4-LIMITE        TO TAB-FX4-LIMITE.                         
+           MOVE WS-FX4-ALIQ          TO TAB-FX4-ALIQ.                           
+           MOVE WS-INSS-TETO         TO TAB-INSS-TETO.                          
+           MOVE WS-IR1-LIMITE        TO TAB-IR1-LIMITE.                         
+           MOVE WS-IR2-LIMITE        TO TAB-IR2-LIMITE.                         
+           MOVE WS-IR2-ALIQ          TO TAB-IR2-ALIQ.                           
+           MOVE WS-IR2-DEDUZIR       TO TAB-IR2-DEDUZIR.                        
+           MOVE WS-IR3-LIMITE        TO TAB-IR3-LIMITE.                         
+           MOVE WS-IR3-ALIQ          TO TAB-IR3-ALIQ.                           
+           MOVE WS-IR3-DEDUZIR       TO TAB-IR3-DEDUZIR.                        
+           MOVE WS-IR4-LIMITE        TO TAB-IR4-LIMITE.                         
+           MOVE WS-IR4-ALIQ          TO TAB-IR4-ALIQ.                           
+           MOVE WS-IR4-DEDUZIR       TO TAB-IR4-DEDUZIR.                        
+           MOVE WS-IR5-ALIQ          TO TAB-IR5-ALIQ.                           
+           MOVE WS-IR5-DEDUZIR       TO TAB-IR5-DEDUZIR.                        
+           MOVE WS-IR-DEDUCAO-DEPEND TO TAB-IR-DEDUCAO-DEPEND.                  
+           MOVE WS-FGTS-ALIQ         TO TAB-FGTS-ALIQ.                          
+           WRITE REG-TABELA-TAXAS.                                              
+           CLOSE ARQ-TABELA-TAXAS.                                              
