@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.                                                 
+       PROGRAM-ID.    CALC-ENCARGOS.                                            
+       AUTHOR.        FAUSTO.                                                   
+      *****************************************************************         
+      * SUBROTINA COMUM DE CALCULO DE ENCARGOS (INSS E IR) SOBRE O    *         
+      * SALARIO BRUTO. CHAMADA TANTO PELO PROGRAMA INTERATIVO         *         
+      * CALC-SALARIO QUANTO PELO PROGRAMA EM LOTE CALC-SALARIO-LOTE,  *         
+      * PARA QUE AS DUAS FORMAS DE EXECUCAO USEM SEMPRE A MESMA       *         
+      * TABELA DE CALCULO.                                            *         
+      *****************************************************************         
+       ENVIRONMENT DIVISION.                                                    
+       INPUT-OUTPUT SECTION.                                                    
+       FILE-CONTROL.                                                            
+           SELECT ARQ-TABELA-TAXAS ASSIGN TO "TABELA-TAXAS.DAT"                 
+               ORGANIZATION IS LINE SEQUENTIAL                                  
+               FILE STATUS IS WS-FS-TABELA-TAXAS.                               
+                                                                                
+       DATA DIVISION.                                                           
+       FILE SECTION.                                                            
+       FD  ARQ-TABELA-TAXAS.                                                    
+           COPY TABTAXAS.CPY.                                                   
+                                                                                
+       WORKING-STORAGE SECTION.                                                 
+       01 WS-FS-TABELA-TAXAS     PIC X(2).                                      
+       01 WS-TABELA-CARREGADA    PIC X(1) VALUE "N".                            
+           88 TABELA-CARREGADA        VALUE "S".                                
+      *                                                                         
+      * TABELA PROGRESSIVA DO INSS E DO IR (FAIXAS, ALIQUOTAS, TETO E           
+      * PARCELA A DEDUZIR DE CADA FAIXA) E DEMAIS TAXAS. OS VALORES             
+      * VEM DE TABDFLT.CPY COMO PADROES DE FABRICA, USADOS SE O                 
+      * ARQUIVO TABELA-TAXAS.DAT NAO EXISTIR; QUANDO ELE EXISTE,                
+      * CARREGAR-TABELA-TAXAS OS SUBSTITUI PELOS VALORES MANTIDOS LA,           
+      * PARA QUE UMA ATUALIZACAO ANUAL DAS FAIXAS NAO EXIJA RECOMPILAR          
+      * ESTA SUBROTINA.                                                         
+      *                                                                         
+       COPY TABDFLT.CPY.                                                        
+       01 WS-IR-CALC             PIC S9(6)V99 VALUE 0.                          
+      *                                                                         
+      * BASE DE CALCULO DO IR, APOS AS DEDUCOES PERMITIDAS                      
+      *                                                                         
+       01 WS-BASE-IR-CALC        PIC S9(6)V99 VALUE 0.                          
+       01 WS-BASE-IR             PIC 9(6)V99  VALUE 0.                          
+       01 WS-LIQUIDO-CALC        PIC S9(6)V99 VALUE 0.                          
+       LINKAGE SECTION.                                                         
+       01 LK-SALARIO-BRUTO       PIC 9(6)V99.                                   
+       01 LK-DEPENDENTES         PIC 9(2).                                      
+       01 LK-PENSAO              PIC 9(6)V99.                                   
+       01 LK-INSS                PIC 9(6)V99.                                   
+       01 LK-IR                  PIC 9(6)V99.                                   
+       01 LK-FGTS                PIC 9(6)V99.                                   
+       01 LK-SALARIO-LIQUIDO     PIC 9(6)V99.                                   
+                                                                                
+       PROCEDURE DIVISION USING LK-SALARIO-BRUTO LK-DEPENDENTES                 
+               LK-PENSAO LK-INSS LK-IR LK-FGTS LK-SALARIO-LIQUIDO.              
+       MAIN-PROCEDURE.                                                          
+           IF NOT TABELA-CARREGADA                                              
+               PERFORM CARREGAR-TABELA-TAXAS                                    
+               MOVE "S" TO WS-TABELA-CARREGADA                                  
+           END-IF.                                                              
+           PERFORM CALCULAR-INSS.                                               
+           PERFORM CALCULAR-BASE-IR.                                            
+           PERFORM CALCULAR-IR.                                                 
+           PERFORM CALCULAR-FGTS.                                               
+           PERFORM CALCULAR-LIQUIDO.                                            
+           GOBACK.                                                              
+      *                                                                         
+      * CARREGA AS FAIXAS E ALIQUOTAS DE TABELA-TAXAS.DAT, SE O                 
+      * ARQUIVO EXISTIR, SUBSTITUINDO OS VALORES PADRAO DE FABRICA.             
+      * SO' E' FEITO UMA VEZ POR EXECUCAO, NA PRIMEIRA CHAMADA.                 
+      *                                                                         
+       CARREGAR-TABELA-TAXAS.                                                   
+           OPEN INPUT ARQ-TABELA-TAXAS.                                         
+           IF WS-FS-TABELA-TAXAS = "00"                                         
+               READ ARQ-TABELA-TAXAS                                            
+                   NOT AT END                                                   
+                       MOVE TAB-FX1-LIMITE        TO WS-FX1-LIMITE              
+                       MOVE TAB-FX1-ALIQ          TO WS-FX1-ALIQ                
+                       MOVE TAB-FX2-LIMITE        TO WS-FX2-LIMITE              
+                       MOVE TAB-FX2-ALIQ          TO WS-FX2-ALIQ                
+                       MOVE TAB-FX3-LIMITE        TO WS-FX3-LIMITE              
+                       MOVE TAB-FX3-ALIQ          TO WS-FX3-ALIQ                
+                       MOVE TAB-FX4-LIMITE        TO WS-FX4-LIMITE              
+                       MOVE TAB-FX4-ALIQ          TO WS-FX4-ALIQ                
+                       MOVE TAB-INSS-TETO         TO WS-INSS-TETO               
+                       MOVE TAB-IR1-LIMITE        TO WS-IR1-LIMITE              
+                       MOVE TAB-IR2-LIMITE        TO WS-IR2-LIMITE              
+                       MOVE TAB-IR2-ALIQ          TO WS-IR2-ALIQ                
+                       MOVE TAB-IR2-DEDUZIR       TO WS-IR2-DEDUZIR             
+                       MOVE TAB-IR3-LIMITE        TO WS-IR3-LIMITE              
+                       MOVE TAB-IR3-ALIQ          TO WS-IR3-ALIQ                
+                       MOVE TAB-IR3-DEDUZIR       TO WS-IR3-DEDUZIR             
+                       MOVE TAB-IR4-LIMITE        TO WS-IR4-LIMITE              
+                       MOVE TAB-IR4-ALIQ          TO WS-IR4-ALIQ                
+                       MOVE TAB-IR4-DEDUZIR       TO WS-IR4-DEDUZIR             
+                       MOVE TAB-IR5-ALIQ          TO WS-IR5-ALIQ                
+                       MOVE TAB-IR5-DEDUZIR       TO WS-IR5-DEDUZIR             
+                       MOVE TAB-IR-DEDUCAO-DEPEND                               
+                           TO WS-IR-DEDUCAO-DEPEND                              
+                       MOVE TAB-FGTS-ALIQ         TO WS-FGTS-ALIQ               
+               END-READ                                                         
+               CLOSE ARQ-TABELA-TAXAS                                           
+           END-IF.                                                              
+      *                                                                         
+      * CALCULO PROGRESSIVO DO INSS: CADA FAIXA E' TRIBUTADA NA SUA             
+      * PROPRIA ALIQUOTA, SOMENTE SOBRE A PARCELA DO SALARIO QUE CAI            
+      * NAQUELA FAIXA, RESPEITANDO O TETO DE CONTRIBUICAO.                      
+      *                                                                         
+       CALCULAR-INSS.                                                           
+           IF LK-SALARIO-BRUTO >= WS-FX4-LIMITE                                 
+               MOVE WS-INSS-TETO TO LK-INSS                                     
+           ELSE                                                                 
+               COMPUTE LK-INSS ROUNDED =                                        
+                   FUNCTION MIN(LK-SALARIO-BRUTO WS-FX1-LIMITE)                 
+                       * WS-FX1-ALIQ                                            
+               IF LK-SALARIO-BRUTO > WS-FX1-LIMITE                              
+                   COMPUTE LK-INSS ROUNDED = LK-INSS +                          
+                       (FUNCTION MIN(LK-SALARIO-BRUTO WS-FX2-LIMITE)            
+                           - WS-FX1-LIMITE) * WS-FX2-ALIQ                       
+               END-IF                                                           
+               IF LK-SALARIO-BRUTO > WS-FX2-LIMITE                              
+                   COMPUTE LK-INSS ROUNDED = LK-INSS +                          
+                       (FUNCTION MIN(LK-SALARIO-BRUTO WS-FX3-LIMITE)            
+                           - WS-FX2-LIMITE) * WS-FX3-ALIQ                       
+               END-IF                                                           
+               IF LK-SALARIO-BRUTO > WS-FX3-LIMITE                              
+                   COMPUTE LK-INSS ROUNDED = LK-INSS +                          
+                       (FUNCTION MIN(LK-SALARIO-BRUTO WS-FX4-LIMITE)            
+                           - WS-FX3-LIMITE) * WS-FX4-ALIQ                       
+               END-IF                                                           
+           END-IF.                                                              
+      *                                                                         
+      * BASE DE CALCULO DO IR: SALARIO BRUTO MENOS O INSS JA DESCONTADO         
+      * (CALCULADO EM CALCULAR-INSS, ACIMA), A DEDUCAO LEGAL POR                
+      * DEPENDENTE E A PENSAO ALIMENTICIA PAGA PELO FUNCIONARIO.                
+      *                                                                         
+       CALCULAR-BASE-IR.                                                        
+           COMPUTE WS-BASE-IR-CALC =                                            
+               LK-SALARIO-BRUTO                                                 
+                   - LK-INSS                                                    
+                   - (LK-DEPENDENTES * WS-IR-DEDUCAO-DEPEND)                    
+                   - LK-PENSAO.                                                 
+           IF WS-BASE-IR-CALC < 0                                               
+               MOVE 0 TO WS-BASE-IR                                             
+           ELSE                                                                 
+               MOVE WS-BASE-IR-CALC TO WS-BASE-IR                               
+           END-IF.                                                              
+      *                                                                         
+      * CALCULO DO IR PELA TABELA PROGRESSIVA OFICIAL: A ALIQUOTA DA            
+      * FAIXA EM QUE A BASE DE CALCULO SE ENCAIXA E' APLICADA SOBRE A           
+      * BASE INTEIRA, E O VALOR DA PARCELA A DEDUZIR DAQUELA FAIXA E'           
+      * SUBTRAIDO PARA CHEGAR NO VALOR CORRETO NA FRONTEIRA DA FAIXA.           
+      *                                                                         
+       CALCULAR-IR.                                                             
+           IF WS-BASE-IR <= WS-IR1-LIMITE                                       
+               MOVE 0 TO WS-IR-CALC                                             
+           ELSE IF WS-BASE-IR <= WS-IR2-LIMITE                                  
+               COMPUTE WS-IR-CALC ROUNDED =                                     
+                   WS-BASE-IR * WS-IR2-ALIQ - WS-IR2-DEDUZIR                    
+           ELSE IF WS-BASE-IR <= WS-IR3-LIMITE                                  
+               COMPUTE WS-IR-CALC ROUNDED =                                     
+                   WS-BASE-IR * WS-IR3-ALIQ - WS-IR3-DEDUZIR                    
+           ELSE IF WS-BASE-IR <= WS-IR4-LIMITE                                  
+               COMPUTE WS-IR-CALC ROUNDED =                                     
+                   WS-BASE-IR * WS-IR4-ALIQ - WS-IR4-DEDUZIR                    
+           ELSE                                                                 
+               COMPUTE WS-IR-CALC ROUNDED =                                     
+                   WS-BASE-IR * WS-IR5-ALIQ - WS-IR5-DEDUZIR                    
+           END-IF.                                                              
+           IF WS-IR-CALC < 0                                                    
+               MOVE 0 TO LK-IR                                                  
+           ELSE                                                                 
+               MOVE WS-IR-CALC TO LK-IR                                         
+           END-IF.                                                              
+      *                                                                         
+      * CALCULO DO FGTS (8% DO SALARIO BRUTO, DEPOSITADO PELA EMPRESA,          
+      * NAO DESCONTADO DO FUNCIONARIO).                                         
+      *                                                                         
+       CALCULAR-FGTS.                                                           
+           COMPUTE LK-FGTS ROUNDED = LK-SALARIO-BRUTO * WS-FGTS-ALIQ.           
+      *                                                                         
+      * CALCULO DO SALARIO LIQUIDO: BRUTO MENOS INSS, IR E PENSAO               
+      * ALIMENTICIA (ESTA ULTIMA E' EFETIVAMENTE DESCONTADA DO                  
+      * FUNCIONARIO, NAO APENAS EXCLUIDA DA BASE DO IR). O RESULTADO E'         
+      * CALCULADO NUM CAMPO COM SINAL ANTES DE IR PARA LK-SALARIO-              
+      * LIQUIDO, QUE NAO TEM SINAL, PARA QUE UMA PENSAO MAIOR QUE O             
+      * RESTANTE DO SALARIO NAO VIRE UM VALOR POSITIVO ERRADO.                  
+      *                                                                         
+       CALCULAR-LIQUIDO.                                                        
+           COMPUTE WS-LIQUIDO-CALC =                                            
+               LK-SALARIO-BRUTO - LK-INSS - LK-IR - LK-PENSAO.                  
+           IF WS-LIQUIDO-CALC < 0                                               
+               MOVE 0 TO LK-SALARIO-LIQUIDO                                     
+           ELSE                                                                 
+               MOVE WS-LIQUIDO-CALC TO LK-SALARIO-LIQUIDO                       
+           END-IF.                                                              
