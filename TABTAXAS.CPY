@@ -0,0 +1,31 @@
+      *****************************************************************         
+      * TABTAXAS.CPY                                                  *         
+      * LAYOUT DA TABELA DE TAXAS E FAIXAS - TABELA-TAXAS.DAT         *         
+      * PARAMETRIZA AS FAIXAS DO INSS, DO IR, A DEDUCAO POR            *        
+      * DEPENDENTE E A ALIQUOTA DO FGTS USADAS POR CALC-ENCARGOS, SEM  *        
+      * PRECISAR ALTERAR O FONTE QUANDO O GOVERNO ATUALIZA AS TABELAS. *        
+      *****************************************************************         
+       01  REG-TABELA-TAXAS.                                                    
+           05  TAB-FX1-LIMITE          PIC 9(6)V99.                             
+           05  TAB-FX1-ALIQ            PIC 9V9999.                              
+           05  TAB-FX2-LIMITE          PIC 9(6)V99.                             
+           05  TAB-FX2-ALIQ            PIC 9V9999.                              
+           05  TAB-FX3-LIMITE          PIC 9(6)V99.                             
+           05  TAB-FX3-ALIQ            PIC 9V9999.                              
+           05  TAB-FX4-LIMITE          PIC 9(6)V99.                             
+           05  TAB-FX4-ALIQ            PIC 9V9999.                              
+           05  TAB-INSS-TETO           PIC 9(6)V99.                             
+           05  TAB-IR1-LIMITE          PIC 9(6)V99.                             
+           05  TAB-IR2-LIMITE          PIC 9(6)V99.                             
+           05  TAB-IR2-ALIQ            PIC 9V9999.                              
+           05  TAB-IR2-DEDUZIR         PIC 9(6)V99.                             
+           05  TAB-IR3-LIMITE          PIC 9(6)V99.                             
+           05  TAB-IR3-ALIQ            PIC 9V9999.                              
+           05  TAB-IR3-DEDUZIR         PIC 9(6)V99.                             
+           05  TAB-IR4-LIMITE          PIC 9(6)V99.                             
+           05  TAB-IR4-ALIQ            PIC 9V9999.                              
+           05  TAB-IR4-DEDUZIR         PIC 9(6)V99.                             
+           05  TAB-IR5-ALIQ            PIC 9V9999.                              
+           05  TAB-IR5-DEDUZIR         PIC 9(6)V99.                             
+           05  TAB-IR-DEDUCAO-DEPEND   PIC 9(6)V99.                             
+           05  TAB-FGTS-ALIQ           PIC 9V9999.                              
