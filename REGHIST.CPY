@@ -0,0 +1,13 @@
+      *****************************************************************         
+      * REGHIST.CPY                                                   *         
+      * LAYOUT DO REGISTRO DE HISTORICO/AUDITORIA - HIST-CALCULOS.DAT *         
+      *****************************************************************         
+       01  REG-HIST-CALCULO.                                                    
+           05  HIST-ID                 PIC 9(6).                                
+           05  HIST-DATA               PIC 9(8).                                
+           05  HIST-OPERADOR           PIC X(12).                               
+           05  HIST-NOME               PIC X(30).                               
+           05  HIST-SALARIO-BRUTO      PIC 9(6)V99.                             
+           05  HIST-INSS               PIC 9(6)V99.                             
+           05  HIST-IR                 PIC 9(6)V99.                             
+           05  HIST-SALARIO-LIQUIDO    PIC 9(6)V99.                             
