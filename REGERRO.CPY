@@ -0,0 +1,8 @@
+      *****************************************************************         
+      * REGERRO.CPY                                                   *         
+      * LAYOUT DO REGISTRO DE REJEICAO - ERROS-FUNCIONARIOS.DAT       *         
+      *****************************************************************         
+       01  REG-ERRO-FUNCIONARIO.                                                
+           05  ERRO-ID                 PIC 9(6).                                
+           05  ERRO-NOME               PIC X(30).                               
+           05  ERRO-MOTIVO             PIC X(40).                               
