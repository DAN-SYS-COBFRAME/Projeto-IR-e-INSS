@@ -0,0 +1,32 @@
+      *****************************************************************         
+      * TABDFLT.CPY                                                   *         
+      * VALORES PADRAO DE FABRICA DAS FAIXAS E ALIQUOTAS DO INSS, DO  *         
+      * IR, DA DEDUCAO POR DEPENDENTE E DO FGTS, USADOS ENQUANTO       *        
+      * TABELA-TAXAS.DAT AINDA NAO EXISTE. COPIADO TANTO POR           *        
+      * CALC-ENCARGOS (QUE FAZ OS CALCULOS) QUANTO POR MANTER-TAXAS    *        
+      * (QUE MANTEM O ARQUIVO), PARA QUE OS DOIS SEMPRE PARTAM DOS     *        
+      * MESMOS VALORES INICIAIS SEM DUPLICAR LITERAIS EM DOIS FONTES.  *        
+      *****************************************************************         
+       01 WS-FX1-LIMITE          PIC 9(6)V99 VALUE 1412.00.                     
+       01 WS-FX1-ALIQ            PIC 9V9999  VALUE 0.0750.                      
+       01 WS-FX2-LIMITE          PIC 9(6)V99 VALUE 2666.68.                     
+       01 WS-FX2-ALIQ            PIC 9V9999  VALUE 0.0900.                      
+       01 WS-FX3-LIMITE          PIC 9(6)V99 VALUE 4000.03.                     
+       01 WS-FX3-ALIQ            PIC 9V9999  VALUE 0.1200.                      
+       01 WS-FX4-LIMITE          PIC 9(6)V99 VALUE 7786.02.                     
+       01 WS-FX4-ALIQ            PIC 9V9999  VALUE 0.1400.                      
+       01 WS-INSS-TETO           PIC 9(6)V99 VALUE 908.85.                      
+       01 WS-IR1-LIMITE          PIC 9(6)V99 VALUE 2259.20.                     
+       01 WS-IR2-LIMITE          PIC 9(6)V99 VALUE 2826.65.                     
+       01 WS-IR2-ALIQ            PIC 9V9999  VALUE 0.0750.                      
+       01 WS-IR2-DEDUZIR         PIC 9(6)V99 VALUE 169.44.                      
+       01 WS-IR3-LIMITE          PIC 9(6)V99 VALUE 3751.05.                     
+       01 WS-IR3-ALIQ            PIC 9V9999  VALUE 0.1500.                      
+       01 WS-IR3-DEDUZIR         PIC 9(6)V99 VALUE 381.44.                      
+       01 WS-IR4-LIMITE          PIC 9(6)V99 VALUE 4664.68.                     
+       01 WS-IR4-ALIQ            PIC 9V9999  VALUE 0.2250.                      
+       01 WS-IR4-DEDUZIR         PIC 9(6)V99 VALUE 662.77.                      
+       01 WS-IR5-ALIQ            PIC 9V9999  VALUE 0.2750.                      
+       01 WS-IR5-DEDUZIR         PIC 9(6)V99 VALUE 896.00.                      
+       01 WS-IR-DEDUCAO-DEPEND   PIC 9(6)V99 VALUE 189.59.                      
+       01 WS-FGTS-ALIQ           PIC 9V9999  VALUE 0.0800.                      
