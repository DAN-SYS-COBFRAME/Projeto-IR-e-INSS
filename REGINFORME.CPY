@@ -0,0 +1,11 @@
+      *****************************************************************         
+      * REGINFORME.CPY                                                *         
+      * LAYOUT DO REGISTRO DE SAIDA - INFORME-ANUAL.DAT               *         
+      * (INFORME DE RENDIMENTOS ANUAL POR FUNCIONARIO)                *         
+      *****************************************************************         
+       01  REG-INFORME-ANUAL.                                                   
+           05  INFORME-ANO             PIC 9(4).                                
+           05  INFORME-ID              PIC 9(6).                                
+           05  INFORME-NOME            PIC X(30).                               
+           05  INFORME-SALARIO-TOTAL   PIC 9(8)V99.                             
+           05  INFORME-IR-TOTAL        PIC 9(8)V99.                             
